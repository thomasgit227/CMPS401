@@ -6,10 +6,23 @@ ENVIRONMENT DIVISION.
     SELECT myInput  ASSIGN TO "P2In.dat"
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS IS SEQUENTIAL.
-    SELECT toBePrinted ASSIGN to "P2Out.dat"
+    *> myOutputFileName is set to "P2Out-<wNumber>.dat" in
+    *> startNewStudent so every student's transcript lands in its own
+    *> file instead of one combined P2Out.dat - toBePrinted re-opens
+    *> the same name to echo it once myOutput is closed
+    SELECT toBePrinted ASSIGN TO DYNAMIC myOutputFileName
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS IS SEQUENTIAL.
-    SELECT myOutput ASSIGN TO "P2Out.dat"
+    SELECT myOutput ASSIGN TO DYNAMIC myOutputFileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT termStats ASSIGN TO "P2TermStats.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    *> holds only the wNumber of the last student fully processed -
+    *> OPTIONAL so a first/clean run with no checkpoint file yet
+    *> doesn't abend on OPEN INPUT
+    SELECT OPTIONAL checkpointFile ASSIGN TO "P2Checkpoint.dat"
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS IS SEQUENTIAL.
 
@@ -62,11 +75,31 @@ DATA DIVISION.
                 02 FILLER PIC X(200) VALUE ZERO.
                 02 FILLER PIC X(200) VALUE ZERO.
 
+      FD termStats.
+          *> one record per term-break, per student - feeds the
+          *> Dean's List/Honor Roll and Probation/Suspension reports
+          *> instead of making them re-read every printed transcript
+          01 termStatsRecord.
+              02 ts-wNumber PIC X(8).
+              02 ts-studentName PIC X(18).
+              02 ts-term PIC X(11).
+              02 ts-semester-hours PIC 9(2)V99.
+              02 ts-semester-gpa PIC 9(2)V99.
+              02 ts-cumulative-hours PIC 9(2)V99.
+              02 ts-cumulative-gpa PIC 9(2)V99.
+
+      FD checkpointFile.
+          01 checkpointRecord.
+              02 cp-wNumber PIC X(8).
+
     WORKING-STORAGE SECTION.
         01 fileEndFlag PIC 9 VALUE 0.
+        01 printEndFlag PIC 9 VALUE 0.
         01 firstRead PIC 9 VALUE 1.
         01 WS-LineToBePrinted PIC X(130).
         01 printNewLineWS PIC X(10) VALUE ' '.
+        01 myOutputFileName PIC X(20) VALUE SPACES.
+        01 restartWNumber PIC X(8) VALUE SPACES.
 
         01 headding1.
             02 FILLER PIC X(100) VALUE '                 SOUTHEASTERN LOUISIANA UNIVERSITY'.
@@ -83,6 +116,9 @@ DATA DIVISION.
         01 student-termWS.
             02 FILLER PIC X(100).
 
+        01 wNumberWS PIC X(8).
+        01 studentNameWS PIC X(18).
+
         01 qptsWS.
             02 calculatedQtps PIC 9(2)V99 VALUE ZERO.
             02 calculatedQtpsTotal PIC 9(2)V99 VALUE ZERO.
@@ -105,152 +141,375 @@ DATA DIVISION.
             02 FILLER PIC X(10) VALUE SPACES.
             02 cumulative-gpa-person PIC Z(2).99.
 
-        01 temp-quality-pointsWS PIC 9(2)V99.
+        01 temp-quality-pointsWS PIC 9(2)V99 VALUE ZERO.
 
-        01 totalCumulatives.
-        01 cumulative-gpa PIC 9(2).99.
-        01 semester-quality-points-WS PIC 9(2)V99.
-        01 calculated-semester-hours PIC 9(2)V99.
-        01 calculatedQpts PIC 9(2)V99.
+        01 cumulative-gpa PIC 9(2).99 VALUE ZERO.
+        01 semester-quality-points-WS PIC 9(2)V99 VALUE ZERO.
+        01 calculated-semester-hours PIC 9(2)V99 VALUE ZERO.
+        01 calculatedQpts PIC 9(2)V99 VALUE ZERO.
 
         *> THESE VARIABLES ARE THE GOOD ONES, DONT TOUCH THE OTHERS THOUGH FOR THE SAKE OF HUMANITY
 
-        01 actual-semester-hours PIC 9(2)V99.
-        01 actual-semester-gpa PIC 9(2)V99.
-
-        01 actual-semester-quality-points PIC 9(2)V99.
-
-        01 cumulative-hours-math PIC 9(2)V99.
-
-        01 actual-total-hours PIC 9(2)V99.
-
-        01 live-gpa PIC 9(2)V99.
-
-        01 live-hours PIC 9(2)V99.
-        01 live-quality-points PIC 9(2)V99.
+        01 actual-semester-hours PIC 9(2)V99 VALUE ZERO.
+        01 actual-semester-gpa PIC 9(2)V99 VALUE ZERO.
+
+        01 actual-semester-quality-points PIC 9(2)V99 VALUE ZERO.
+
+        01 cumulative-hours-math PIC 9(2)V99 VALUE ZERO.
+
+        01 actual-total-hours PIC 9(2)V99 VALUE ZERO.
+
+        01 live-gpa PIC 9(2)V99 VALUE ZERO.
+
+        01 live-hours PIC 9(2)V99 VALUE ZERO.
+        01 live-quality-points PIC 9(2)V99 VALUE ZERO.
+
+        *> hours off the FD is PIC 9(1)V99, narrower than the 9(2)V99
+        *> accumulators calculateQPTS adds/multiplies it into.
+        *> calculateQPTS normalizes into this field first and does its
+        *> math against courseHoursWS instead of hours directly, so
+        *> every ADD/MULTIPLY in that paragraph works against matching
+        *> operand widths
+        01 courseHoursWS PIC 9(2)V99 VALUE ZERO.
+
+        *> the hours this course actually contributed to
+        *> actual-total-hours - ZERO for W/I/P (calculateQPTS never
+        *> adds courseHoursWS into the totals for those), courseHoursWS
+        *> otherwise.  recordCourseHistory stores THIS in hist-hours,
+        *> not courseHoursWS, so a later checkRepeatCourse SUBTRACT
+        *> only backs out what this attempt actually added
+        01 contributedHoursWS PIC 9(2)V99 VALUE ZERO.
+
+        *> grade-forgiveness table - one entry per distinct classCode
+        *> this student has taken, holding whatever hours/quality
+        *> points that classCode's MOST RECENT attempt contributed to
+        *> actual-total-hours/calculatedQtpsTotal.  When the same
+        *> classCode shows up again in a later term, checkRepeatCourse
+        *> backs the earlier attempt's contribution back out so only
+        *> the latest attempt counts toward cumulative GPA.  Reset
+        *> along with the rest of the cumulative accumulators in
+        *> resetStudentAccumulators
+        01 classHistoryTable.
+            02 classHistoryEntry OCCURS 100 TIMES.
+                03 hist-classCode PIC X(10).
+                03 hist-hours PIC 9(2)V99.
+                03 hist-qpts PIC 9(2)V99.
+        01 classHistoryCount PIC 9(3) VALUE ZERO.
+        01 classHistoryIdx PIC 9(3) VALUE ZERO.
+        01 classHistoryFoundIdx PIC 9(3) VALUE ZERO.
+        01 classHistoryFoundFlag PIC 9 VALUE ZERO.
+        01 classHistoryFullFlag PIC 9 VALUE ZERO.
 
         01 blankSpaceArea.
-                02 deadspace PIC X(200) VALUE '                                                                                                             >
-                02 deadspaceTwo PIC X(200) VALUE '                                                                                                          >
+                02 deadspace PIC X(200) VALUE SPACES.
+                02 deadspaceTwo PIC X(200) VALUE SPACES.
 PROCEDURE DIVISION.
+    *> myOutput is opened per student in startNewStudent, named from
+    *> wNumber, and closed/flushed to SYSOUT in closeStudentOutput -
+    *> there is no longer a single combined output file to open here
+    PERFORM readRestartPoint
+
     OPEN INPUT myInput.
-    OPEN OUTPUT myOutput.
-    WRITE printHeadding FROM headding1.
-    WRITE printHeadding FROM headding2.
 
-    PERFORM writeEmptyLine
+    *> a restart in effect means a prior run already wrote term-stats
+    *> rows for every student the checkpoint covers - extend the file
+    *> instead of opening OUTPUT and truncating those rows away, or
+    *> HONORROLL/PROBATION would silently lose every student the
+    *> aborted run already finished
+    IF restartWNumber = SPACES
+        OPEN OUTPUT termStats
+    ELSE
+        OPEN EXTEND termStats
+    END-IF
 
     PERFORM UNTIL fileEndFlag = 1
         PERFORM readInput
     END-PERFORM.
-    WRITE blankSpace from blankSpaceArea.
-
-    CLOSE myInput, myOutput.
 
-    OPEN INPUT toBePrinted.
-    MOVE 0 TO fileEndFlag
-    PERFORM UNTIL fileEndFlag = 1
-        PERFORM printFile
-    END-PERFORM.
-    CLOSE toBePrinted
+    CLOSE myInput, termStats.
 
 STOP RUN.
 
 
+readRestartPoint.
+    *> if a prior run abended partway through, P2Checkpoint.dat holds
+    *> the wNumber of the last student it fully finished - this run
+    *> resumes right after that student instead of from record one
+    OPEN INPUT checkpointFile
+    READ checkpointFile
+        AT END
+            MOVE SPACES TO restartWNumber
+        NOT AT END
+            MOVE cp-wNumber TO restartWNumber
+    END-READ
+    CLOSE checkpointFile
+EXIT.
+
 readInput.
     READ myInput
         AT END
             MOVE 1 to fileEndFlag
 
-            MOVE cumulative-hours TO cumulative-hours-print
-            *>WRITE printCumulative FROM personCumulative
+            *> close out whichever term and whichever student's output
+            *> file were still open when the file ran out, so the last
+            *> student processed gets the same treatment as every
+            *> student ahead of them
+            IF firstRead = 0
+                PERFORM closeOutTerm
+                PERFORM closeStudentOutput
+            END-IF
+            *> the whole file made it through with no abend, so there
+            *> is nothing left to restart from - clear the checkpoint
+            *> instead of leaving the last student in it, or every
+            *> later, unrelated run would skip that wNumber forever
+            PERFORM clearCheckpoint
 
         NOT AT END
-           *> FIRST READ PRINT STUFF
-            if firstRead = 1
-                MOVE studentName TO studentNameHeadder
-                WRITE printStudentName FROM studentNameHeadder
-                WRITE printStudentNumber FROM wNumber
-            PERFORM writeEmptyLine
-                WRITE printSubHeading FROM subHeading
-                PERFORM writeEmptyLine
-                MOVE term TO student-termWS
-                MOVE student-termWS to printTerm
-                WRITE printTerm
-                MOVE 0 to firstRead
-            end-if
+            *> records for a student already covered by the checkpoint
+            *> are still read (myInput is sequential) but skipped
+            *> entirely so they are never reprocessed
+            IF restartWNumber = SPACES OR wNumber > restartWNumber
+                *> a new wNumber (or the very first record in the file)
+                *> starts a brand new student and a brand new output file
+                if firstRead = 1 OR wNumber IS NOT = wNumberWS
+                    PERFORM startNewStudent
+                end-if
+
+                if student-termWS IS NOT = term
+                    PERFORM closeOutTerm
+
+                    MOVE term to student-termWS
+                    MOVE term TO printTerm
+                    PERFORM checkRepeatCourse
+                    PERFORM calculateQPTS
+                    PERFORM calculateGPA
+
+                    WRITE printTerm
+                ELSE
+                    PERFORM checkRepeatCourse
+                    PERFORM calculateQPTS
+                END-IF
+
+                PERFORM recordCourseHistory
+
+                *>PERFORM calculateGPA
+                MOVE ZERO to hours-transcript
+                MOVE ZERO to qpts-transcript
+                *> print each class
+                MOVE classCode to classCode-transcript
+                MOVE desc to desc-transcript
+                MOVE grade to grade-transcript
+                MOVE hours to hours-transcript
+                MOVE calculatedQtps to qpts-transcript
+
+                WRITE transcript
+                *> WRITE printQpts FROM calculatedQtpsTotal
+            END-IF
+    END-READ.
+EXIT.
+
+startNewStudent.
+    *> finish the student we were on (if any) before starting the next
+    IF firstRead = 0
+        PERFORM closeOutTerm
+        PERFORM closeStudentOutput
+        PERFORM writeCheckpoint
+        PERFORM resetStudentAccumulators
+    END-IF
+
+    MOVE wNumber TO wNumberWS
+    MOVE studentName TO studentNameWS
+
+    STRING 'P2Out-' DELIMITED BY SIZE
+           wNumberWS DELIMITED BY SIZE
+           '.dat' DELIMITED BY SIZE
+           INTO myOutputFileName
+
+    OPEN OUTPUT myOutput
+    WRITE printHeadding FROM headding1
+    WRITE printHeadding FROM headding2
+    PERFORM writeEmptyLine
+
+    MOVE studentName TO studentNameHeadder
+    WRITE printStudentName FROM studentNameHeadder
+    WRITE printStudentNumber FROM wNumber
+    PERFORM writeEmptyLine
+    WRITE printSubHeading FROM subHeading
+    PERFORM writeEmptyLine
+
+    MOVE term TO student-termWS
+    MOVE student-termWS to printTerm
+    WRITE printTerm
+
+    MOVE 0 to firstRead
+EXIT.
+
+closeStudentOutput.
+    WRITE blankSpace FROM blankSpaceArea
+    CLOSE myOutput
 
-            if student-termWS IS NOT = term
+    OPEN INPUT toBePrinted
+    MOVE 0 TO printEndFlag
+    PERFORM UNTIL printEndFlag = 1
+        PERFORM printFile
+    END-PERFORM
+    CLOSE toBePrinted
+EXIT.
+
+writeCheckpoint.
+    *> overwrite P2Checkpoint.dat with the wNumber of the student who
+    *> just fully finished, so a rerun after an abend can skip them
+    OPEN OUTPUT checkpointFile
+    MOVE wNumberWS TO cp-wNumber
+    WRITE checkpointRecord
+    CLOSE checkpointFile
+EXIT.
 
+clearCheckpoint.
+    *> empty P2Checkpoint.dat out so the next run starts from record
+    *> one - writeCheckpoint's restart point is only meaningful for a
+    *> rerun after THIS run abended partway through, not for the next
+    *> ordinary run against a different extract
+    OPEN OUTPUT checkpointFile
+    CLOSE checkpointFile
+EXIT.
+
+resetStudentAccumulators.
+    MOVE ZERO TO actual-total-hours
+    MOVE ZERO TO calculatedQtpsTotal
+    MOVE ZERO TO cumulative-hours
+    MOVE ZERO TO cumulative-quality-points
+    MOVE ZERO TO cumulative-gpa
+    MOVE ZERO TO cumulative-hours-math
+    MOVE ZERO TO calculated-semester-hours
+    MOVE ZERO TO semester-quality-points-WS
+    MOVE ZERO TO actual-semester-hours
+    MOVE ZERO TO actual-semester-quality-points
+    MOVE ZERO TO classHistoryCount
+    MOVE ZERO TO classHistoryFullFlag
+EXIT.
 
-                MOVE calculated-semester-hours TO semester-hours
+checkRepeatCourse.
+    *> grade-forgiveness: find this classCode in the student's
+    *> history table so recordCourseHistory knows which entry to
+    *> update once this attempt's hours/qpts are known.  If this
+    *> classCode was taken before, the earlier attempt already added
+    *> its hours/qpts into actual-total-hours/calculatedQtpsTotal when
+    *> ITS term closed out - back that contribution out now so only
+    *> the latest attempt counts toward cumulative GPA.
+    *>
+    *> this back-out happens regardless of the new attempt's grade, so
+    *> a retake that ends in a W forfeits the earlier attempt's earned
+    *> hours/qpts too (calculateQPTS posts nothing back for a W).  The
+    *> policy as stated - only the most recent attempt counts toward
+    *> cumulative hours/qpts - reads as intending exactly that, but a
+    *> W-retake forfeiting a prior passing grade is worth confirming
+    *> with whoever owns the grade-forgiveness policy before anyone
+    *> builds a transcript-appeals process on top of this assumption
+    MOVE 0 TO classHistoryFoundFlag
+    MOVE 0 TO classHistoryFoundIdx
+    PERFORM VARYING classHistoryIdx FROM 1 BY 1
+            UNTIL classHistoryIdx > classHistoryCount
+        IF hist-classCode(classHistoryIdx) = classCode
+                AND classHistoryFoundFlag = 0
+            MOVE 1 TO classHistoryFoundFlag
+            MOVE classHistoryIdx TO classHistoryFoundIdx
+        END-IF
+    END-PERFORM
+
+    IF classHistoryFoundFlag = 1
+        MOVE 0 TO classHistoryFullFlag
+        SUBTRACT hist-hours(classHistoryFoundIdx) FROM actual-total-hours
+        SUBTRACT hist-qpts(classHistoryFoundIdx) FROM calculatedQtpsTotal
+    ELSE
+        IF classHistoryCount < 100
+            ADD 1 TO classHistoryCount
+            MOVE classHistoryCount TO classHistoryFoundIdx
+            MOVE classCode TO hist-classCode(classHistoryFoundIdx)
+            MOVE 0 TO classHistoryFullFlag
+        ELSE
+            *> a student with more than 100 distinct classCodes on
+            *> one transcript - flag it instead of writing past the
+            *> table and let recordCourseHistory skip this classCode
+            DISPLAY 'P2: classHistoryTable full (100) for wNumber '
+                wNumberWS ' - classCode ' classCode
+                ' NOT TRACKED FOR GRADE FORGIVENESS'
+            MOVE 1 TO classHistoryFullFlag
+        END-IF
+    END-IF
+EXIT.
 
-                MOVE semester-quality-points-WS to semester-quality-points
+recordCourseHistory.
+    *> now that calculateQPTS has posted this attempt's hours/qpts,
+    *> remember them as the latest attempt at this classCode so a
+    *> future repeat (or a third attempt) backs out the right amount
+    IF classHistoryFullFlag = 0
+        MOVE contributedHoursWS TO hist-hours(classHistoryFoundIdx)
+        MOVE calculatedQtps TO hist-qpts(classHistoryFoundIdx)
+    END-IF
+EXIT.
 
-                MOVE cumulative-gpa TO cumulative-gpa-person
+closeOutTerm.
+    MOVE calculated-semester-hours TO semester-hours
 
-                MOVE actual-semester-hours TO semester-hours
-                MOVE actual-semester-gpa TO semester-gpa-person
+    MOVE semester-quality-points-WS to semester-quality-points
 
-                MOVE semester-hours TO live-hours
+    MOVE cumulative-gpa TO cumulative-gpa-person
 
-                MOVE semester-quality-points TO live-quality-points
+    MOVE actual-semester-hours TO semester-hours
+    MOVE actual-semester-gpa TO semester-gpa-person
 
-                DIVIDE live-quality-points BY live-hours GIVING live-gpa
-                MOVE live-gpa TO semester-gpa-person
+    MOVE semester-hours TO live-hours
 
-                WRITE printCumulative FROM semesterCumulative
+    MOVE semester-quality-points TO live-quality-points
 
-                ADD actual-semester-hours TO actual-total-hours
-              MOVE ZERO TO actual-semester-hours
+    DIVIDE live-quality-points BY live-hours GIVING live-gpa
+    MOVE live-gpa TO semester-gpa-person
 
-                MOVE ZERO TO semester-hours
-                MOVE ZERO to semester-quality-points-WS
+    WRITE printCumulative FROM semesterCumulative
 
-                MOVE actual-total-hours TO cumulative-hours
+    ADD actual-semester-hours TO actual-total-hours
+    MOVE ZERO TO actual-semester-hours
 
-                MOVE cumulative-hours TO cumulative-hours-print
-                MOVE calculatedQtpsTotal TO cumulative-quality-points
-                MOVE cumulative-gpa TO cumulative-gpa-person
+    MOVE actual-total-hours TO cumulative-hours
 
-                MOVE cumulative-hours-print  TO live-hours
+    MOVE cumulative-hours TO cumulative-hours-print
+    MOVE calculatedQtpsTotal TO cumulative-quality-points
+    MOVE cumulative-gpa TO cumulative-gpa-person
 
-                MOVE cumulative-quality-points  TO live-quality-points
+    MOVE cumulative-hours-print  TO live-hours
 
-                DIVIDE live-quality-points BY live-hours GIVING live-gpa
-                MOVE live-gpa TO cumulative-gpa-person
+    MOVE cumulative-quality-points  TO live-quality-points
 
+    DIVIDE live-quality-points BY live-hours GIVING live-gpa
+    MOVE live-gpa TO cumulative-gpa-person
 
-                WRITE printCumulative FROM personCumulative
+    WRITE printCumulative FROM personCumulative
 
-                *> When 'term' changes update the term and write to file
-                PERFORM writeEmptyLine
+    PERFORM writeTermStats
 
-                MOVE term to student-termWS
-                MOVE term TO printTerm
-                PERFORM calculateQPTS
-                PERFORM calculateGPA
+    *> reset the per-term accumulators for the next term now that
+    *> writeTermStats has captured this term's real semester-hours -
+    *> zeroing them any earlier left ts-semester-hours hard-coded 0.00
+    MOVE ZERO TO semester-hours
+    MOVE ZERO TO semester-quality-points-WS
 
-                WRITE printTerm
-            ELSE
-                PERFORM calculateQPTS
-            END-IF
+    *> When 'term' changes update the term and write to file
+    PERFORM writeEmptyLine
+EXIT.
 
-            *>PERFORM calculateGPA
-            MOVE ZERO to hours-transcript
-            MOVE ZERO to qpts-transcript
-            *> print each class
-            MOVE classCode to classCode-transcript
-            MOVE desc to desc-transcript
-            MOVE grade to grade-transcript
-            MOVE hours to hours-transcript
-            MOVE calculatedQtps to qpts-transcript
-            *> calculating cumulative hours
-            ADD hours TO cumulative-hours-math
-
-            WRITE transcript
-            *> WRITE printQpts FROM calculatedQtpsTotal
-    END-READ.
+writeTermStats.
+    *> feeds the Dean's List/Honor Roll and Probation/Suspension
+    *> reports, which both key off of a term-break snapshot
+    MOVE wNumberWS TO ts-wNumber
+    MOVE studentNameWS TO ts-studentName
+    MOVE student-termWS TO ts-term
+    MOVE semester-hours TO ts-semester-hours
+    MOVE semester-gpa-person TO ts-semester-gpa
+    MOVE cumulative-hours TO ts-cumulative-hours
+    MOVE cumulative-gpa-person TO ts-cumulative-gpa
+
+    WRITE termStatsRecord
 EXIT.
 
 writeEmptyLine.
@@ -263,43 +522,55 @@ EXIT.
 
 calculateQPTS.
 
-    ADD actual-semester-hours hours GIVING actual-semester-hours
-    IF grade = "A"
-            MULTIPLY 4 BY hours GIVING calculatedQtps
-            ADD calculatedQtps TO calculatedQtpsTotal
-            ADD calculatedQtps TO actual-semester-quality-points
-
-    END-IF
-    IF grade = "B"
-            MULTIPLY 3 BY hours GIVING calculatedQtps
-            ADD calculatedQtps TO calculatedQtpsTotal
-            ADD calculatedQtps TO actual-semester-quality-points
-
-    END-IF
-    IF grade = 'C'
-            MULTIPLY 2 BY hours GIVING calculatedQtps
-            ADD calculatedQtps TO calculatedQtpsTotal
-            ADD calculatedQtps TO actual-semester-quality-points
+    *> Every grade must land in exactly one bucket below - a grade that
+    *> matches none of them previously fell through with whatever
+    *> calculatedQtps was left over from the prior class, corrupting
+    *> every GPA printed after it.  F still counts in hours (0 quality
+    *> points).  W/I/P are excluded from hours and quality points both.
+    MOVE ZERO TO calculatedQtps
+    MOVE hours TO courseHoursWS
+
+    IF grade = "W" OR grade = "I" OR grade = "P"
+            MOVE ZERO TO contributedHoursWS
+    ELSE
+            MOVE courseHoursWS TO contributedHoursWS
+            ADD courseHoursWS TO actual-semester-hours
+            ADD courseHoursWS TO calculated-semester-hours
+            ADD courseHoursWS TO cumulative-hours-math
+
+            IF grade = "A"
+                    MULTIPLY 4 BY courseHoursWS GIVING calculatedQtps
+            ELSE
+            IF grade = "B"
+                    MULTIPLY 3 BY courseHoursWS GIVING calculatedQtps
+            ELSE
+            IF grade = 'C'
+                    MULTIPLY 2 BY courseHoursWS GIVING calculatedQtps
+            ELSE
+            IF grade = 'D'
+                    MULTIPLY 1 BY courseHoursWS GIVING calculatedQtps
+            ELSE
+                    *> F, or any grade code we don't recognize, posts
+                    *> as zero quality points but still counts the hours
+                    MOVE ZERO TO calculatedQtps
+            END-IF
+            END-IF
+            END-IF
+            END-IF
 
-    END-IF
-    IF grade = 'D'
-            MULTIPLY 1 BY hours GIVING calculatedQtps
             ADD calculatedQtps TO calculatedQtpsTotal
             ADD calculatedQtps TO actual-semester-quality-points
+            ADD calculatedQtps TO semester-quality-points-WS
     END-IF
 
-    ADD hours TO  calculated-semester-hours
-
-    ADD calculatedQtps TO semester-quality-points-WS
-
 EXIT.
 
 printFile.
     READ toBePrinted
         AT END
-            MOVE 1 to fileEndFlag
+            MOVE 1 to printEndFlag
         NOT AT END
                 MOVE lineToBePrinted to WS-LineToBePrinted
                 DISPLAY WS-LineToBePrinted
     END-READ.
-EXIT.
\ No newline at end of file
+EXIT.
