@@ -0,0 +1,79 @@
+IDENTIFICATION DIVISION. PROGRAM-ID. PROBATION.
+
+*> Runs after P2's main pass against the same term-break extract
+*> (P2TermStats.dat) the Dean's List report reads.  Any student whose
+*> cumulative-gpa-person dropped below 2.00 after a term goes on this
+*> exception list with the wNumber and the term that triggered it, so
+*> advising doesn't have to re-read every printed transcript looking
+*> for a sub-2.0 cumulative line.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT termStats ASSIGN TO "P2TermStats.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT probationOut ASSIGN TO "Probation.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+
+      FD termStats.
+          01 termStatsRecord.
+              02 ts-wNumber PIC X(8).
+              02 ts-studentName PIC X(18).
+              02 ts-term PIC X(11).
+              02 ts-semester-hours PIC 9(2)V99.
+              02 ts-semester-gpa PIC 9(2)V99.
+              02 ts-cumulative-hours PIC 9(2)V99.
+              02 ts-cumulative-gpa PIC 9(2)V99.
+
+      FD probationOut.
+          01 probationLine PIC X(80).
+
+    WORKING-STORAGE SECTION.
+        01 fileEndFlag PIC 9 VALUE 0.
+
+        01 probationHeading.
+            02 FILLER PIC X(80) VALUE
+                'ACADEMIC PROBATION/SUSPENSION - CUMULATIVE GPA BELOW 2.00'.
+
+        01 probationColHead.
+            02 FILLER PIC X(80) VALUE
+                'W-NUMBER  STUDENT NAME             TERM        CUM-GPA'.
+
+        01 probationDetail.
+            02 pr-wNumber PIC X(10).
+            02 pr-studentName PIC X(22).
+            02 pr-term PIC X(12).
+            02 pr-cumulativeGpa PIC Z9.99.
+
+PROCEDURE DIVISION.
+    OPEN INPUT termStats.
+    OPEN OUTPUT probationOut.
+    WRITE probationLine FROM probationHeading.
+    WRITE probationLine FROM probationColHead.
+
+    PERFORM UNTIL fileEndFlag = 1
+        PERFORM checkCumulativeGpa
+    END-PERFORM.
+
+    CLOSE termStats, probationOut.
+STOP RUN.
+
+checkCumulativeGpa.
+    READ termStats
+        AT END
+            MOVE 1 TO fileEndFlag
+        NOT AT END
+            IF ts-cumulative-gpa < 2.00
+                MOVE ts-wNumber TO pr-wNumber
+                MOVE ts-studentName TO pr-studentName
+                MOVE ts-term TO pr-term
+                MOVE ts-cumulative-gpa TO pr-cumulativeGpa
+                WRITE probationLine FROM probationDetail
+            END-IF
+    END-READ.
+EXIT.
