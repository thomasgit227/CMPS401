@@ -0,0 +1,112 @@
+IDENTIFICATION DIVISION. PROGRAM-ID. HONORROLL.
+
+*> Runs after P2's main pass against the term-break extract P2 writes
+*> to P2TermStats.dat (one record per student per term, holding the
+*> same semester-gpa-person P2 prints on the transcript).  Anything
+*> 3.50 or higher makes the list.  The course extract carries no
+*> college field, so candidates are ranked by GPA descending instead
+*> of by college.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT termStats ASSIGN TO "P2TermStats.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT honorRollOut ASSIGN TO "HonorRoll.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT honorSortWork ASSIGN TO "HonorRollSortWork.dat".
+
+DATA DIVISION.
+    FILE SECTION.
+
+      FD termStats.
+          01 termStatsRecord.
+              02 ts-wNumber PIC X(8).
+              02 ts-studentName PIC X(18).
+              02 ts-term PIC X(11).
+              02 ts-semester-hours PIC 9(2)V99.
+              02 ts-semester-gpa PIC 9(2)V99.
+              02 ts-cumulative-hours PIC 9(2)V99.
+              02 ts-cumulative-gpa PIC 9(2)V99.
+
+      SD honorSortWork.
+          01 honorSortRecord.
+              02 hs-gpa PIC 9(2)V99.
+              02 hs-wNumber PIC X(8).
+              02 hs-studentName PIC X(18).
+              02 hs-term PIC X(11).
+              02 hs-hours PIC 9(2)V99.
+
+      FD honorRollOut.
+          01 honorRollLine PIC X(80).
+
+    WORKING-STORAGE SECTION.
+        01 fileEndFlag PIC 9 VALUE 0.
+
+        01 honorRollHeading.
+            02 FILLER PIC X(80) VALUE
+                'DEANS LIST / HONOR ROLL - SEMESTER GPA 3.50 OR HIGHER'.
+
+        01 honorRollColHead.
+            02 FILLER PIC X(80) VALUE
+                'W-NUMBER  STUDENT NAME             TERM        HOURS   GPA'.
+
+        01 honorRollDetail.
+            02 hr-wNumber PIC X(10).
+            02 hr-studentName PIC X(22).
+            02 hr-term PIC X(12).
+            02 hr-hours PIC Z9.99.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 hr-gpa PIC Z9.99.
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT honorRollOut.
+    WRITE honorRollLine FROM honorRollHeading.
+    WRITE honorRollLine FROM honorRollColHead.
+
+    SORT honorSortWork
+        ON DESCENDING KEY hs-gpa
+        INPUT PROCEDURE selectHonorRollCandidates
+        OUTPUT PROCEDURE printHonorRoll
+
+    CLOSE honorRollOut.
+STOP RUN.
+
+selectHonorRollCandidates.
+    OPEN INPUT termStats
+    PERFORM UNTIL fileEndFlag = 1
+        READ termStats
+            AT END
+                MOVE 1 TO fileEndFlag
+            NOT AT END
+                IF ts-semester-gpa NOT < 3.50
+                    MOVE ts-semester-gpa TO hs-gpa
+                    MOVE ts-wNumber TO hs-wNumber
+                    MOVE ts-studentName TO hs-studentName
+                    MOVE ts-term TO hs-term
+                    MOVE ts-semester-hours TO hs-hours
+                    RELEASE honorSortRecord
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE termStats
+    MOVE 0 TO fileEndFlag
+EXIT.
+
+printHonorRoll.
+    PERFORM UNTIL fileEndFlag = 1
+        RETURN honorSortWork
+            AT END
+                MOVE 1 TO fileEndFlag
+            NOT AT END
+                MOVE hs-wNumber TO hr-wNumber
+                MOVE hs-studentName TO hr-studentName
+                MOVE hs-term TO hr-term
+                MOVE hs-hours TO hr-hours
+                MOVE hs-gpa TO hr-gpa
+                WRITE honorRollLine FROM honorRollDetail
+        END-RETURN
+    END-PERFORM
+EXIT.
