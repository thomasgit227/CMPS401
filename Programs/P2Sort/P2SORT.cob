@@ -0,0 +1,155 @@
+IDENTIFICATION DIVISION. PROGRAM-ID. P2SORT.
+
+*> P2 depends on myInput arriving grouped by student and in term
+*> order inside a student (readInput detects a new term with
+*> "student-termWS IS NOT = term" and a new student via firstRead).
+*> This step enforces that ordering on the registrar's extract before
+*> P2 ever sees it, so a mis-sorted extract abends here instead of
+*> quietly producing a wrong transcript.
+*>
+*> term is a "Season YYYY" string (e.g. "Fall 2023"), so a plain
+*> ascending key on the text itself sorts alphabetically, not
+*> chronologically - "Fall 2023" comes before "Spring 2023" that way,
+*> which is backwards.  buildSortKeys derives a real year+season
+*> sequence number from term so the SORT below orders terms the way
+*> the academic calendar does.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT rawInput ASSIGN TO "P2InRaw.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT sortedOutput ASSIGN TO "P2In.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT sortWork ASSIGN TO "P2SortWork.dat".
+
+DATA DIVISION.
+    FILE SECTION.
+
+      FD rawInput.
+          01 rawCourse.
+              02 rawStudentName PIC X(18).
+              02 rawWNumber PIC X(8).
+              02 rawTerm PIC X(11).
+              02 rawClassCode PIC X(10).
+              02 rawDesc PIC X(28).
+              02 rawGrade PIC X(1).
+              02 rawHours PIC 9(1)V99.
+
+      *> sortYear/sortSeasonIdx are the derived chronological key -
+      *> sortTerm rides along unchanged so writeSortedOutput can still
+      *> put the original term text back on the sorted record
+      SD sortWork.
+          01 sortCourse.
+              02 sortWNumber PIC X(8).
+              02 sortYear PIC 9(4).
+              02 sortSeasonIdx PIC 9(1).
+              02 sortStudentName PIC X(18).
+              02 sortTerm PIC X(11).
+              02 sortClassCode PIC X(10).
+              02 sortDesc PIC X(28).
+              02 sortGrade PIC X(1).
+              02 sortHours PIC 9(1)V99.
+
+      FD sortedOutput.
+          01 sortedCourse.
+              02 sortedStudentName PIC X(18).
+              02 sortedWNumber PIC X(8).
+              02 sortedTerm PIC X(11).
+              02 sortedClassCode PIC X(10).
+              02 sortedDesc PIC X(28).
+              02 sortedGrade PIC X(1).
+              02 sortedHours PIC 9(1)V99.
+
+    WORKING-STORAGE SECTION.
+        01 rawEndFlag PIC 9 VALUE 0.
+        01 sortEndFlag PIC 9 VALUE 0.
+
+        *> scratch fields for splitting rawTerm ("Season YYYY") into a
+        *> season name and a year, then mapping the season name to its
+        *> place in the academic calendar
+        01 termSeasonWS PIC X(10).
+        01 termYearTextWS PIC X(4).
+        01 termYearWS PIC 9(4).
+        01 termSeasonIdxWS PIC 9(1).
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT sortedOutput
+
+    *> key is wNumber major, derived year/season minor - this is the
+    *> exact grouping readInput assumes the extract already has
+    SORT sortWork
+        ON ASCENDING KEY sortWNumber
+        ON ASCENDING KEY sortYear
+        ON ASCENDING KEY sortSeasonIdx
+        INPUT PROCEDURE buildSortKeys
+        OUTPUT PROCEDURE writeSortedOutput
+
+    CLOSE sortedOutput
+STOP RUN.
+
+buildSortKeys.
+    OPEN INPUT rawInput
+    PERFORM UNTIL rawEndFlag = 1
+        READ rawInput
+            AT END
+                MOVE 1 TO rawEndFlag
+            NOT AT END
+                PERFORM deriveTermKey
+
+                MOVE rawWNumber TO sortWNumber
+                MOVE termYearWS TO sortYear
+                MOVE termSeasonIdxWS TO sortSeasonIdx
+                MOVE rawStudentName TO sortStudentName
+                MOVE rawTerm TO sortTerm
+                MOVE rawClassCode TO sortClassCode
+                MOVE rawDesc TO sortDesc
+                MOVE rawGrade TO sortGrade
+                MOVE rawHours TO sortHours
+                RELEASE sortCourse
+        END-READ
+    END-PERFORM
+    CLOSE rawInput
+EXIT.
+
+deriveTermKey.
+    UNSTRING rawTerm DELIMITED BY SPACE
+        INTO termSeasonWS termYearTextWS
+    END-UNSTRING
+    MOVE termYearTextWS TO termYearWS
+
+    EVALUATE termSeasonWS
+        WHEN 'Spring'
+            MOVE 1 TO termSeasonIdxWS
+        WHEN 'Summer'
+            MOVE 2 TO termSeasonIdxWS
+        WHEN 'Fall'
+            MOVE 3 TO termSeasonIdxWS
+        WHEN 'Winter'
+            MOVE 4 TO termSeasonIdxWS
+        WHEN OTHER
+            *> an unrecognized season name still sorts, just last
+            *> within its year, instead of blowing up the sort
+            MOVE 9 TO termSeasonIdxWS
+    END-EVALUATE
+EXIT.
+
+writeSortedOutput.
+    PERFORM UNTIL sortEndFlag = 1
+        RETURN sortWork
+            AT END
+                MOVE 1 TO sortEndFlag
+            NOT AT END
+                MOVE sortStudentName TO sortedStudentName
+                MOVE sortWNumber TO sortedWNumber
+                MOVE sortTerm TO sortedTerm
+                MOVE sortClassCode TO sortedClassCode
+                MOVE sortDesc TO sortedDesc
+                MOVE sortGrade TO sortedGrade
+                MOVE sortHours TO sortedHours
+                WRITE sortedCourse
+        END-RETURN
+    END-PERFORM
+EXIT.
