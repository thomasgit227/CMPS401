@@ -0,0 +1,159 @@
+IDENTIFICATION DIVISION. PROGRAM-ID. CATALOGCHECK.
+
+*> desc-transcript and hours-transcript in P2 come straight from
+*> whatever myInput says, with nothing to check them against.  This
+*> pre-pass loads the authoritative classCode -> desc/hours list from
+*> CourseCatalog.dat into a table, then walks the same P2In.dat layout
+*> VALIDATE.cob checks, flagging any course whose classCode isn't in
+*> the catalog at all, or whose desc/hours don't match the catalog's
+*> canonical values, to an exception list instead of letting a
+*> data-entry error ride onto the official transcript as fact.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT courseCatalog ASSIGN TO "CourseCatalog.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT myInput ASSIGN TO "P2In.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT catalogExceptionOut ASSIGN TO "P2CatalogExceptions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+
+      FD courseCatalog.
+          01 catalogRecord.
+              02 cat-classCode PIC X(10).
+              02 cat-desc PIC X(28).
+              02 cat-hours PIC 9(1)V99.
+
+      FD myInput.
+          01 course.
+              02 studentName PIC X(18).
+              02 wNumber PIC X(8).
+              02 term PIC X(11).
+              02 classCode PIC X(10).
+              02 desc PIC X(28).
+              02 grade PIC X(1).
+              02 hours PIC 9(1)V99.
+
+      FD catalogExceptionOut.
+          01 catalogExceptionLine PIC X(90).
+
+    WORKING-STORAGE SECTION.
+        01 catalogEndFlag PIC 9 VALUE 0.
+        01 fileEndFlag PIC 9 VALUE 0.
+        01 catalogIdx PIC 9(4) VALUE ZERO.
+        01 catalogFoundIdx PIC 9(4) VALUE ZERO.
+        01 catalogFoundFlag PIC 9 VALUE 0.
+
+        01 catalogTable.
+            02 catalogEntry OCCURS 5000 TIMES.
+                03 tbl-classCode PIC X(10).
+                03 tbl-desc PIC X(28).
+                03 tbl-hours PIC 9(1)V99.
+        01 catalogCount PIC 9(4) VALUE ZERO.
+
+        01 catalogExceptionHeading.
+            02 FILLER PIC X(90) VALUE
+                'P2In.dat VS CourseCatalog.dat - DESC/HOURS MISMATCH EXCEPTIONS'.
+
+        01 catalogExceptionColHead.
+            02 FILLER PIC X(90) VALUE
+                'W-NUMBER  CLASS-CODE  TERM        REASON'.
+
+        01 catalogExceptionDetail.
+            02 ce-wNumber PIC X(10).
+            02 ce-classCode PIC X(12).
+            02 ce-term PIC X(12).
+            02 ce-reason PIC X(56).
+
+PROCEDURE DIVISION.
+    PERFORM loadCatalog
+
+    OPEN INPUT myInput.
+    OPEN OUTPUT catalogExceptionOut.
+    WRITE catalogExceptionLine FROM catalogExceptionHeading.
+    WRITE catalogExceptionLine FROM catalogExceptionColHead.
+
+    PERFORM UNTIL fileEndFlag = 1
+        PERFORM checkAgainstCatalog
+    END-PERFORM.
+
+    CLOSE myInput, catalogExceptionOut.
+STOP RUN.
+
+loadCatalog.
+    OPEN INPUT courseCatalog
+    PERFORM UNTIL catalogEndFlag = 1
+        PERFORM readCatalogEntry
+    END-PERFORM
+    CLOSE courseCatalog
+EXIT.
+
+readCatalogEntry.
+    READ courseCatalog
+        AT END
+            MOVE 1 TO catalogEndFlag
+        NOT AT END
+            IF catalogCount < 5000
+                ADD 1 TO catalogCount
+                MOVE cat-classCode TO tbl-classCode(catalogCount)
+                MOVE cat-desc TO tbl-desc(catalogCount)
+                MOVE cat-hours TO tbl-hours(catalogCount)
+            ELSE
+                *> more than 5000 distinct courses in the catalog -
+                *> flag it instead of writing past the table; every
+                *> course past this point fails as CLASSCODE NOT IN
+                *> CATALOG instead of being cross-checked for real
+                DISPLAY 'CATALOGCHECK: catalogTable full (5000) - classCode '
+                    cat-classCode ' NOT LOADED'
+            END-IF
+    END-READ.
+EXIT.
+
+checkAgainstCatalog.
+    READ myInput
+        AT END
+            MOVE 1 TO fileEndFlag
+        NOT AT END
+            PERFORM findCatalogEntry
+
+            IF catalogFoundFlag = 0
+                MOVE 'CLASSCODE NOT IN CATALOG' TO ce-reason
+                PERFORM writeCatalogException
+            ELSE
+                IF desc NOT = tbl-desc(catalogFoundIdx)
+                    MOVE 'DESC DOES NOT MATCH CATALOG' TO ce-reason
+                    PERFORM writeCatalogException
+                END-IF
+
+                IF hours NOT = tbl-hours(catalogFoundIdx)
+                    MOVE 'HOURS DOES NOT MATCH CATALOG' TO ce-reason
+                    PERFORM writeCatalogException
+                END-IF
+            END-IF
+    END-READ.
+EXIT.
+
+findCatalogEntry.
+    MOVE 0 TO catalogFoundFlag
+    MOVE 0 TO catalogFoundIdx
+    PERFORM VARYING catalogIdx FROM 1 BY 1 UNTIL catalogIdx > catalogCount
+        IF tbl-classCode(catalogIdx) = classCode AND catalogFoundFlag = 0
+            MOVE 1 TO catalogFoundFlag
+            MOVE catalogIdx TO catalogFoundIdx
+        END-IF
+    END-PERFORM
+EXIT.
+
+writeCatalogException.
+    MOVE wNumber TO ce-wNumber
+    MOVE classCode TO ce-classCode
+    MOVE term TO ce-term
+    WRITE catalogExceptionLine FROM catalogExceptionDetail
+EXIT.
