@@ -0,0 +1,215 @@
+IDENTIFICATION DIVISION. PROGRAM-ID. GRADEDIST.
+
+*> P2 only ever reports per-student.  This reads the same P2In.dat
+*> layout and produces, per classCode, a count of students by grade
+*> (A/B/C/D/F/W) and total hours attempted/awarded, plus a grand
+*> total of quality points and hours across the whole file - the
+*> institution-wide view registrar/institutional-research needs each
+*> term that today means summing every individual transcript by hand.
+*> Awarded hours are hours for a passing grade (A/B/C/D); attempted
+*> hours are every hour on the extract regardless of grade.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT myInput ASSIGN TO "P2In.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT distributionOut ASSIGN TO "P2GradeDist.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+
+      FD myInput.
+          01 course.
+              02 studentName PIC X(18).
+              02 wNumber PIC X(8).
+              02 term PIC X(11).
+              02 classCode PIC X(10).
+              02 desc PIC X(28).
+              02 grade PIC X(1).
+              02 hours PIC 9(1)V99.
+
+      FD distributionOut.
+          01 distributionLine PIC X(90).
+
+    WORKING-STORAGE SECTION.
+        01 fileEndFlag PIC 9 VALUE 0.
+        01 classIdx PIC 9(4) VALUE ZERO.
+        01 classSummaryCount PIC 9(4) VALUE ZERO.
+        01 foundFlag PIC 9 VALUE 0.
+        01 foundIdx PIC 9(4) VALUE ZERO.
+        01 classTableFullFlag PIC 9 VALUE 0.
+        01 gradeQpts PIC 9(2)V99.
+
+        01 classSummaryTable.
+            02 classSummaryEntry OCCURS 5000 TIMES.
+                03 cls-classCode PIC X(10).
+                03 cls-countA PIC 9(4) VALUE ZERO.
+                03 cls-countB PIC 9(4) VALUE ZERO.
+                03 cls-countC PIC 9(4) VALUE ZERO.
+                03 cls-countD PIC 9(4) VALUE ZERO.
+                03 cls-countF PIC 9(4) VALUE ZERO.
+                03 cls-countW PIC 9(4) VALUE ZERO.
+                03 cls-hoursAttempted PIC 9(5)V99 VALUE ZERO.
+                03 cls-hoursAwarded PIC 9(5)V99 VALUE ZERO.
+
+        01 grandTotalHoursAttempted PIC 9(6)V99 VALUE ZERO.
+        01 grandTotalHoursAwarded PIC 9(6)V99 VALUE ZERO.
+        01 grandTotalQualityPoints PIC 9(6)V99 VALUE ZERO.
+
+        01 distributionHeading.
+            02 FILLER PIC X(90) VALUE
+                'INSTITUTION-WIDE GRADE DISTRIBUTION AND CREDIT HOURS AWARDED'.
+
+        01 distributionColHead.
+            02 FILLER PIC X(90) VALUE
+                'CLASS-CODE     A    B    C    D    F    W   ATTEMPTED   AWARDED'.
+
+        01 distributionDetail.
+            02 dd-classCode PIC X(14).
+            02 dd-countA PIC ZZZ9.
+            02 FILLER PIC X(1) VALUE SPACES.
+            02 dd-countB PIC ZZZ9.
+            02 FILLER PIC X(1) VALUE SPACES.
+            02 dd-countC PIC ZZZ9.
+            02 FILLER PIC X(1) VALUE SPACES.
+            02 dd-countD PIC ZZZ9.
+            02 FILLER PIC X(1) VALUE SPACES.
+            02 dd-countF PIC ZZZ9.
+            02 FILLER PIC X(1) VALUE SPACES.
+            02 dd-countW PIC ZZZ9.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 dd-hoursAttempted PIC ZZZZ9.99.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 dd-hoursAwarded PIC ZZZZ9.99.
+
+        01 grandTotalDetail.
+            02 FILLER PIC X(14) VALUE 'GRAND TOTAL'.
+            02 FILLER PIC X(31) VALUE SPACES.
+            02 gt-hoursAttempted PIC ZZZZ9.99.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 gt-hoursAwarded PIC ZZZZ9.99.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 gt-qualityPoints PIC ZZZZ9.99.
+
+PROCEDURE DIVISION.
+    OPEN INPUT myInput.
+
+    PERFORM UNTIL fileEndFlag = 1
+        PERFORM summarizeInput
+    END-PERFORM.
+
+    CLOSE myInput.
+
+    OPEN OUTPUT distributionOut.
+    WRITE distributionLine FROM distributionHeading.
+    WRITE distributionLine FROM distributionColHead.
+
+    PERFORM VARYING classIdx FROM 1 BY 1 UNTIL classIdx > classSummaryCount
+        PERFORM printClassSummary
+    END-PERFORM.
+
+    MOVE grandTotalHoursAttempted TO gt-hoursAttempted
+    MOVE grandTotalHoursAwarded TO gt-hoursAwarded
+    MOVE grandTotalQualityPoints TO gt-qualityPoints
+    WRITE distributionLine FROM grandTotalDetail
+
+    CLOSE distributionOut.
+STOP RUN.
+
+summarizeInput.
+    READ myInput
+        AT END
+            MOVE 1 TO fileEndFlag
+        NOT AT END
+            PERFORM findOrAddClass
+            IF classTableFullFlag = 0
+            PERFORM summarizeClassRecord
+            END-IF
+    END-READ.
+EXIT.
+
+summarizeClassRecord.
+            ADD hours TO cls-hoursAttempted(classIdx)
+            ADD hours TO grandTotalHoursAttempted
+
+            IF grade = "A"
+                ADD 1 TO cls-countA(classIdx)
+                MULTIPLY 4 BY hours GIVING gradeQpts
+            ELSE
+            IF grade = "B"
+                ADD 1 TO cls-countB(classIdx)
+                MULTIPLY 3 BY hours GIVING gradeQpts
+            ELSE
+            IF grade = "C"
+                ADD 1 TO cls-countC(classIdx)
+                MULTIPLY 2 BY hours GIVING gradeQpts
+            ELSE
+            IF grade = "D"
+                ADD 1 TO cls-countD(classIdx)
+                MULTIPLY 1 BY hours GIVING gradeQpts
+            ELSE
+                MOVE ZERO TO gradeQpts
+                IF grade = "F"
+                    ADD 1 TO cls-countF(classIdx)
+                ELSE
+                IF grade = "W"
+                    ADD 1 TO cls-countW(classIdx)
+                END-IF
+                END-IF
+            END-IF
+            END-IF
+            END-IF
+            END-IF
+
+            IF grade = "A" OR grade = "B" OR grade = "C" OR grade = "D"
+                ADD hours TO cls-hoursAwarded(classIdx)
+                ADD hours TO grandTotalHoursAwarded
+                ADD gradeQpts TO grandTotalQualityPoints
+            END-IF
+EXIT.
+
+findOrAddClass.
+    MOVE 0 TO foundFlag
+    MOVE 0 TO foundIdx
+    PERFORM VARYING classIdx FROM 1 BY 1 UNTIL classIdx > classSummaryCount
+        IF cls-classCode(classIdx) = classCode AND foundFlag = 0
+            MOVE 1 TO foundFlag
+            MOVE classIdx TO foundIdx
+        END-IF
+    END-PERFORM
+
+    IF foundFlag = 0
+        IF classSummaryCount < 5000
+            ADD 1 TO classSummaryCount
+            MOVE classSummaryCount TO classIdx
+            MOVE classCode TO cls-classCode(classIdx)
+            MOVE 0 TO classTableFullFlag
+        ELSE
+            *> more than 5000 distinct classCodes in one run - flag it
+            *> instead of writing a 5001st entry past the table
+            DISPLAY 'GRADEDIST: classSummaryTable full (5000) - classCode '
+                classCode ' DROPPED FROM DISTRIBUTION'
+            MOVE 1 TO classTableFullFlag
+        END-IF
+    ELSE
+        MOVE foundIdx TO classIdx
+        MOVE 0 TO classTableFullFlag
+    END-IF
+EXIT.
+
+printClassSummary.
+    MOVE cls-classCode(classIdx) TO dd-classCode
+    MOVE cls-countA(classIdx) TO dd-countA
+    MOVE cls-countB(classIdx) TO dd-countB
+    MOVE cls-countC(classIdx) TO dd-countC
+    MOVE cls-countD(classIdx) TO dd-countD
+    MOVE cls-countF(classIdx) TO dd-countF
+    MOVE cls-countW(classIdx) TO dd-countW
+    MOVE cls-hoursAttempted(classIdx) TO dd-hoursAttempted
+    MOVE cls-hoursAwarded(classIdx) TO dd-hoursAwarded
+    WRITE distributionLine FROM distributionDetail
+EXIT.
