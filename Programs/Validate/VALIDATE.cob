@@ -0,0 +1,96 @@
+IDENTIFICATION DIVISION. PROGRAM-ID. VALIDATE.
+
+*> readInput and calculateQPTS in P2 trust classCode, grade, and
+*> hours completely.  This pre-pass runs over the same P2In.dat
+*> layout before the transcript run starts and writes any record
+*> that fails a sanity check - blank/unrecognized grade, or a
+*> non-withdrawal course carrying zero hours - to an exception file
+*> keyed by the student's wNumber/classCode so it can be corrected in
+*> the registrar's extract before P2 turns the bad punch into bad math.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT myInput ASSIGN TO "P2In.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+    SELECT exceptionOut ASSIGN TO "P2Exceptions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+
+      FD myInput.
+          01 course.
+              02 studentName PIC X(18).
+              02 wNumber PIC X(8).
+              02 term PIC X(11).
+              02 classCode PIC X(10).
+              02 desc PIC X(28).
+              02 grade PIC X(1).
+              02 hours PIC 9(1)V99.
+
+      FD exceptionOut.
+          01 exceptionLine PIC X(80).
+
+    WORKING-STORAGE SECTION.
+        01 fileEndFlag PIC 9 VALUE 0.
+
+        01 exceptionHeading.
+            02 FILLER PIC X(80) VALUE
+                'P2In.dat VALIDATION EXCEPTIONS - GRADE/HOURS FAILED SANITY CHECK'.
+
+        01 exceptionColHead.
+            02 FILLER PIC X(80) VALUE
+                'W-NUMBER  CLASS-CODE  TERM        GRADE  HOURS  REASON'.
+
+        01 exceptionDetail.
+            02 ex-wNumber PIC X(10).
+            02 ex-classCode PIC X(12).
+            02 ex-term PIC X(12).
+            02 ex-grade PIC X(7).
+            02 ex-hours PIC Z9.99.
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 ex-reason PIC X(30).
+
+PROCEDURE DIVISION.
+    OPEN INPUT myInput.
+    OPEN OUTPUT exceptionOut.
+    WRITE exceptionLine FROM exceptionHeading.
+    WRITE exceptionLine FROM exceptionColHead.
+
+    PERFORM UNTIL fileEndFlag = 1
+        PERFORM validateInput
+    END-PERFORM.
+
+    CLOSE myInput, exceptionOut.
+STOP RUN.
+
+validateInput.
+    READ myInput
+        AT END
+            MOVE 1 TO fileEndFlag
+        NOT AT END
+            IF grade NOT = "A" AND grade NOT = "B" AND grade NOT = "C"
+               AND grade NOT = "D" AND grade NOT = "F" AND grade NOT = "W"
+               AND grade NOT = "I" AND grade NOT = "P"
+                MOVE 'INVALID GRADE CODE' TO ex-reason
+                PERFORM writeException
+            END-IF
+
+            IF grade NOT = "W" AND hours = ZERO
+                MOVE 'ZERO HOURS, NOT A WITHDRAWAL' TO ex-reason
+                PERFORM writeException
+            END-IF
+    END-READ.
+EXIT.
+
+writeException.
+    MOVE wNumber TO ex-wNumber
+    MOVE classCode TO ex-classCode
+    MOVE term TO ex-term
+    MOVE grade TO ex-grade
+    MOVE hours TO ex-hours
+    WRITE exceptionLine FROM exceptionDetail
+EXIT.
